@@ -16,15 +16,99 @@ file-control.
     select input-file assign to dynamic fname
         organization is line sequential.
 
+*> Output file carries everything the program used to only DISPLAY,
+*> so the converted values can feed the next step of the pipeline
+*> instead of being retyped off the screen.
+    select output-file assign to dynamic out-fname
+        organization is line sequential.
+
+*> Control file listing several input filenames, one per line, for
+*> unattended overnight runs against a batch of drop files.
+    select filelist-file assign to dynamic filelist-name
+        organization is line sequential.
+
+*> Checkpoint file so a rerun of a big historical-ledger file can pick
+*> up where an abended run left off instead of reprocessing everything.
+    select checkpoint-file assign to dynamic ckpt-fname
+        organization is line sequential
+        file status is ckpt-status.
+
+*> Permanent error log so a handful of bad numerals in a batch of
+*> thousands can be pulled up directly instead of re-running the
+*> whole file and watching the console scroll by.
+    select error-file assign to dynamic err-fname
+        organization is line sequential.
+
+*> Case-exception log. Source data is still folded to uppercase
+*> before conversion (a clerk's lowercase "xiv" is exactly as valid
+*> as "XIV"), but a line that needed folding is now reported here
+*> instead of being silently corrected with no record of it.
+    select case-file assign to dynamic case-fname
+        organization is line sequential.
+
 data division.
 file section.
 fd  input-file.
     01 input-record   pic X(80).
-    
+
+*> Alternate view of input-record for extract files where each line
+*> carries the roman numeral AND the clerk-typed decimal value it is
+*> supposed to equal (columns 21-30). Only used when reconcile-mode
+*> is turned on; plain 80-byte text files ignore this view entirely.
+*> Kept as text rather than PIC 9 -- a clerk's hand-typed value is as
+*> likely to be right-justified with leading spaces as zero-padded,
+*> and spaces are not legal PIC 9 data, so reconcile-check normalizes
+*> this field itself instead of trusting it to already be numeric.
+    01 input-record-fields redefines input-record.
+       02 ir-roman-text     pic X(20).
+       02 ir-expected-text  pic X(10).
+       02 filler            pic X(50).
+
+fd  output-file.
+    01 output-file-record pic X(80).
+
+fd  filelist-file.
+    01 filelist-record pic X(30).
+
+*> Carries a snapshot of the run totals as of the last checkpoint,
+*> not just the restart line, so a restart can pick the totals back
+*> up where they left off instead of a restarted run's control
+*> totals only covering the tail end of the file.
+fd  checkpoint-file.
+    01 checkpoint-file-record.
+       02 ck-fname            pic X(30).
+       02 ck-line-no          pic 9(9).
+       02 ck-lines-read       pic 9(9).
+       02 ck-lines-valid      pic 9(9).
+       02 ck-lines-rejected   pic 9(9).
+       02 ck-lines-case-fixed pic 9(9).
+       02 ck-mismatch-count   pic 9(7).
+       02 ck-grand-total      pic 9(12).
+       02 ck-tokens-valid     pic 9(9).
+       02 ck-tokens-rejected  pic 9(9).
+       02 filler              pic X(1).
+
+fd  error-file.
+    01 error-file-record.
+       02 el-fname    pic X(30).
+       02 filler      pic X        value space.
+       02 el-line-no  pic Z(9).
+       02 filler      pic X(2)     value spaces.
+       02 el-text     pic X(40).
+
+fd  case-file.
+    01 case-file-record.
+       02 cl-fname    pic X(30).
+       02 filler      pic X        value space.
+       02 cl-line-no  pic Z(9).
+       02 filler      pic X(2)     value spaces.
+       02 cl-text     pic X(40).
+
 working-storage section.
     77 fname          pic X(30).
-    77 ws-end-of-file pic 9(1)     value 0.
-    77 ws-end-of-line pic 9(1)     value 0.
+    77 end-of-file    pic 9(1)     value 0.
+    77 end-of-list    pic 9(1)     value 0.
+    77 end-of-line    pic 9(1)     value 0.
     77 is-valid       pic 9(1)     value 1.
     77 input-line     pic X(80)    value " ".
     77 to-be-eval     pic X(1)     value " ".
@@ -34,6 +118,137 @@ working-storage section.
     77 curr-val       pic 9(10)    value 0.
     77 sum-val        pic 9(10)    value 0.
     77 i              pic S99 usage is computational.
+
+*> Grammar-checking fields for conv: a numeral may not repeat more
+*> than three times in a row, V/L/D may never repeat at all, and a
+*> smaller numeral may only precede a bigger one in the six classic
+*> subtractive pairs (IV, IX, XL, XC, CD, CM).
+    77 prev-char      pic X(1)     value space.
+    77 repeat-count   pic 9(2)     value 0.
+    77 pair-ok        pic X(1)     value "Y".
+
+*> Checking the immediate pair is not enough on its own -- "IIX" and
+*> "VIX" both pair up legally character-by-character (IX is a legal
+*> pair in both) but are not legal numerals, because the smaller
+*> numeral used in the pair was already spent (IIX: the I next to X
+*> was one of two I's) or a bigger numeral had already been placed
+*> earlier (VIX: X outranks the V placed before it). seal-max-prior
+*> tracks the highest raw numeral value placed two or more characters
+*> back -- once a value is placed, nothing later may exceed it except
+*> through its own immediate, single-use subtractive partner.
+    77 curr-raw        pic 9(10)    value 0.
+    77 seal-max        pic 9(10)    value 0.
+    77 seal-max-prior  pic 9(10)    value 0.
+
+*> Fields for splitting a line into several space-delimited numerals
+*> (e.g. "XIV XL IX") so each one gets converted and reported on its
+*> own, instead of the old behaviour of stopping at the first space.
+    77 token          pic X(20)    value spaces.
+    77 token-ptr       pic S9(4) usage is computational.
+    77 scan-length     pic 9(2)     value 80.
+
+*> Switch and fields for reconciling a line's computed total against
+*> the expected value the clerk typed in the extract (ir-expected-text).
+    77 reconcile-mode  pic X(1)     value "N".
+    77 expected-raw    pic X(10)    value spaces.
+    77 expected-value  pic 9(10)    value 0.
+    77 mismatch-count  pic 9(7)     value 0.
+
+*> Output file name and run controls for the header/trailer records.
+    77 out-fname       pic X(30)    value "ROMANOUT.TXT".
+    77 run-date        pic 9(8)     value 0.
+    77 lines-read      pic 9(9)     value 0.
+
+*> lines-valid/lines-rejected are decided once per physical line
+*> read (did any token on the line fail?), not once per token, so
+*> lines-read always equals their sum even on a blank line or a
+*> line carrying several numerals. line-has-error is the per-line
+*> flag that decision is based on; tokens-valid and
+*> tokens-rejected keep the finer per-numeral counts for anyone who
+*> wants them, without feeding the headline run totals.
+    77 lines-valid     pic 9(9)     value 0.
+    77 lines-rejected  pic 9(9)     value 0.
+    77 line-has-error  pic X(1)     value "N".
+    77 tokens-valid    pic 9(9)     value 0.
+    77 tokens-rejected pic 9(9)     value 0.
+
+    77 grand-total     pic 9(12)    value 0.
+
+*> Run-mode fields so the input filename can come from an unattended
+*> job's environment instead of someone sitting at the terminal, and
+*> so one run can walk a whole list of drop files.
+    77 run-mode        pic X(1)     value "I".
+    77 env-fname       pic X(30)    value spaces.
+    77 filelist-name   pic X(30)    value spaces.
+
+*> Checkpoint/restart controls: a checkpoint is written every
+*> ckpt-interval records so a rerun can skip straight to the
+*> record it left off on instead of starting over from record one.
+    77 ckpt-fname       pic X(30)    value "ROMANCKPT.DAT".
+    77 ckpt-status      pic X(2)     value spaces.
+    77 ckpt-interval    pic 9(5)     value 1000.
+    77 ckpt-quotient    pic 9(9)     value 0.
+    77 ckpt-remainder   pic 9(5)     value 0.
+    77 line-number      pic 9(9)     value 0.
+    77 restart-line     pic 9(9)     value 0.
+
+*> Set once at the top of the run (before the pipeline output, error
+*> and case files are opened) when a pending checkpoint shows the
+*> single file this run is about to process was left mid-stream by
+*> an earlier, interrupted run. Those three permanent files then get
+*> opened EXTEND rather than OUTPUT, so the records an abended run
+*> already wrote survive instead of being truncated away by the
+*> rerun -- list-mode runs always get a fresh OUTPUT open instead,
+*> since the checkpoint only remembers one file and one line number
+*> and can't tell which earlier files in a list were already fully
+*> written before the abend.
+    77 restarting       pic X(1)     value "N".
+
+*> Permanent error log filename.
+    77 err-fname        pic X(30)    value "ROMANERR.TXT".
+
+*> Case-exception log filename and count. line-is-mixed flags a
+*> line that did not already match its own uppercased form, i.e. it
+*> had at least one lowercase letter in it.
+    77 case-fname         pic X(30)    value "ROMANCASE.TXT".
+    77 line-is-mixed      pic X(1)     value "N".
+    77 lines-case-fixed   pic 9(9)     value 0.
+
+    01 output-header-record.
+       02 filler          pic X(8)     value "RUN DATE".
+       02 filler          pic X(2)     value ": ".
+       02 oh-date         pic 9(8).
+       02 filler          pic X(62)    value spaces.
+*> Every numeric-edited field below carries one anchor 9 (not a
+*> bare run of Z's) so a genuinely zero count still prints "0"
+*> instead of editing away to all spaces -- a blank field in a
+*> record meant to feed the next step of the pipeline is
+*> indistinguishable from a missing or corrupt one.
+    01 output-trailer-record.
+       02 filler          pic X(11)    value "RECS READ: ".
+       02 ot-read         pic ZZZZZZZZ9.
+       02 filler          pic X(2)     value spaces.
+       02 filler          pic X(9)     value "VALID:   ".
+       02 ot-valid        pic ZZZZZZZZ9.
+       02 filler          pic X(2)     value spaces.
+       02 filler          pic X(10)    value "REJECTED: ".
+       02 ot-rejected     pic ZZZZZZZZ9.
+       02 filler          pic X(2)     value spaces.
+       02 filler          pic X(6)     value "MISM: ".
+       02 ot-mismatch     pic ZZZZZZZZ9.
+
+*> Second trailer record, written right after the first, carrying
+*> the rest of the run totals that the pipeline needs -- kept as a
+*> separate 80-byte record rather than crowding it onto the first
+*> line, which has no room left for a 12-digit grand total.
+    01 output-trailer-record-2.
+       02 filler          pic X(14)    value "CASE FIXED:   ".
+       02 ot-case-fixed   pic ZZZZZZZZ9.
+       02 filler          pic X(2)     value spaces.
+       02 filler          pic X(13)    value "GRAND TOTAL: ".
+       02 ot-grand-total  pic ZZZZZZZZZZZ9.
+       02 filler          pic X(30)    value spaces.
+
     01 output-table-record.
        02 filler      pic X        value space.
        02 out-r       pic X(15).
@@ -44,14 +259,51 @@ working-storage section.
        02 out-er-r    pic X(15).
        02 filler      pic X(3)     value spaces.
        02 filler      pic X(24)    value "Illegal Roman Numeral".
+    01 output-mismatch-message.
+       02 filler      pic X        value space.
+       02 out-mm-r    pic X(15).
+       02 filler      pic X(2)     value spaces.
+       02 mm-computed pic Z(9).
+       02 filler      pic X(2)     value spaces.
+       02 mm-expected pic Z(9).
+       02 filler      pic X(2)     value spaces.
+       02 filler      pic X(15)    value "VALUE MISMATCH".
 
 procedure division.
 
-    *> Ask users for filename first.
-    display " "
-    display "Please enter the name of the file to read: "
-        with no advancing.
-    accept fname. 
+    *> Pick up the reconciliation switch. When turned on, each input
+    *> line is treated as carrying a clerk-typed decimal value
+    *> (ir-expected-text) that must agree with the computed total.
+    accept reconcile-mode from environment "ROMANRECONCILE".
+    if reconcile-mode not = "Y"
+        move "N" to reconcile-mode
+    end-if.
+
+    *> Work out where the input filename(s) are coming from: an
+    *> unattended job's environment, a list of drop files, or (same
+    *> as always) someone sitting at the terminal. Done before any
+    *> file is opened so an interactive run doesn't truncate the
+    *> permanent output/error/case files before even prompting.
+    perform determine-input-source.
+
+    *> Check whether this run is resuming a single file a previous,
+    *> interrupted run left mid-stream -- if so the pipeline output,
+    *> error and case files need to be extended, not truncated.
+    perform check-for-restart.
+
+    accept run-date from date yyyymmdd.
+    if restarting = "Y"
+        open extend output-file
+        open extend error-file
+        open extend case-file
+    else
+        open output output-file
+        move run-date to oh-date
+        move output-header-record to output-file-record
+        write output-file-record
+        open output error-file
+        open output case-file
+    end-if.
 
     *> Print the title / table header.
     display " "
@@ -69,90 +321,507 @@ procedure division.
     display "------------------------------".
     display "  ROMAN NUMBER     DEC. EQUIV.".
     display "------------------------------".
-   
-    
-    *> Loop that reads the file until the end.
-    open input input-file   
-        perform until ws-end-of-file = 1
-            read input-file
-                at end move 1 to ws-end-of-file
+
+    evaluate run-mode
+        when "L"
+            perform process-file-list
+        when other
+            perform process-file
+    end-evaluate
+
+    *> Run control totals, so a batch run can be eyeballed for
+    *> sanity before the report gets filed.
+    display " ".
+    display "------------------------------".
+    display "         RUN TOTALS           ".
+    display "------------------------------".
+    display "LINES READ    : " lines-read.
+    display "LINES VALID   : " lines-valid.
+    display "LINES REJECTED: " lines-rejected.
+    display "TOKENS VALID  : " tokens-valid.
+    display "TOKENS REJECTED:" tokens-rejected.
+    display "CASE CORRECTED: " lines-case-fixed.
+    display "MISMATCHES    : " mismatch-count.
+    display "GRAND TOTAL   : " grand-total.
+    display "------------------------------".
+
+    *> Write the trailer control record and close the output file.
+    move lines-read     to ot-read
+    move lines-valid    to ot-valid
+    move lines-rejected to ot-rejected
+    move mismatch-count to ot-mismatch
+    move output-trailer-record to output-file-record
+    write output-file-record
+
+    move lines-case-fixed to ot-case-fixed
+    move grand-total      to ot-grand-total
+    move output-trailer-record-2 to output-file-record
+    write output-file-record
+    close output-file
+
+    close error-file
+    close case-file
+stop run.
+
+determine-input-source.
+    *> ROMANFILELIST names a control file of input filenames, one
+    *> per line, for an unattended run over the whole day's drop.
+    *> Failing that, ROMANFILE names a single input file so the job
+    *> can run without anyone at the terminal. Failing that, fall
+    *> back to the original interactive prompt.
+    accept filelist-name from environment "ROMANFILELIST".
+    accept env-fname     from environment "ROMANFILE".
+
+    if filelist-name not = spaces
+        move "L" to run-mode
+    else
+        if env-fname not = spaces
+            move "E" to run-mode
+            move env-fname to fname
+        else
+            move "I" to run-mode
+            display " "
+            display "Please enter the name of the file to read: "
+                with no advancing
+            accept fname
+        end-if
+    end-if.
+
+check-for-restart.
+    *> Only a single-file run (interactive or ROMANFILE) can be
+    *> positively matched against the one file+line the checkpoint
+    *> remembers before any input has been read. A list run (ROMANFILELIST)
+    *> can't be checked here -- which file in the list the checkpoint
+    *> refers to is only known once process-file-list reaches it -- so
+    *> list runs always start the permanent files fresh.
+    move "N" to restarting
+    if run-mode not = "L"
+        open input checkpoint-file
+        if ckpt-status = "00"
+            read checkpoint-file
+            if ckpt-status = "00" and ck-fname = fname
+                    and ck-line-no > 0
+                move "Y" to restarting
+            end-if
+            close checkpoint-file
+        end-if
+    end-if.
+
+process-file-list.
+    *> Run every filename listed in the control file through the
+    *> same single-file processing used for an interactive run.
+    open input filelist-file
+        perform until end-of-list = 1
+            read filelist-file
+                at end move 1 to end-of-list
                 not at end
+                    move filelist-record to fname
+                    if fname not = spaces
+                        perform process-file
+                    end-if
+            end-read
+        end-perform
+    close filelist-file.
+
+process-file.
+    *> Loop that reads the file until the end. If a checkpoint exists
+    *> for this filename from an earlier, interrupted run, skip ahead
+    *> to the record after where it left off.
+    move 0 to end-of-file
+    move 0 to line-number
+    move 0 to restart-line
+    perform load-checkpoint
+
+    open input input-file
 
-               *> Convert each line to uppercase and store it for conv.
+    if restart-line > 0
+        perform skip-to-checkpoint
+    end-if
+
+    perform until end-of-file = 1
+        read input-file
+            at end move 1 to end-of-file
+            not at end
+
+                add 1 to line-number
+                add 1 to lines-read
+
+               *> Convert each line to uppercase and store it for conv,
+               *> but first check whether folding actually changed
+               *> anything -- a line that did not already match its
+               *> own uppercased form had lowercase in it and gets
+               *> flagged, instead of the case correction happening
+               *> with no record of it ever being needed.
                 move function upper-case(input-record) to input-line
+                if input-line not = input-record
+                    move "Y" to line-is-mixed
+                    perform write-case-log
+                else
+                    move "N" to line-is-mixed
+                end-if
+
                 perform conv
 
+                perform checkpoint-if-due
+
             end-read
         end-perform
     close input-file
-stop run.
+
+    *> The file made it to the end cleanly, so there is nothing left
+    *> to restart from on the next run.
+    perform checkpoint-complete.
+
+skip-to-checkpoint.
+    *> Re-reads (without converting) up to the last checkpointed
+    *> record, then falls through so the main loop picks up with the
+    *> next one.
+    perform until line-number >= restart-line or end-of-file = 1
+        read input-file
+            at end move 1 to end-of-file
+            not at end
+                add 1 to line-number
+        end-read
+    end-perform.
+
+checkpoint-if-due.
+    divide line-number by ckpt-interval
+        giving ckpt-quotient remainder ckpt-remainder
+    if ckpt-remainder = 0
+        perform save-checkpoint
+    end-if.
+
+load-checkpoint.
+    *> A matching checkpoint with a line number restores not just
+    *> where to resume reading but the run totals as they stood at
+    *> that checkpoint, so the totals this run reports at the end
+    *> cover the whole file, not just the post-restart tail.
+    *> Only a single-file run can be positively matched against the
+    *> one file+line a checkpoint remembers -- same reasoning as
+    *> check-for-restart, and the same guard, so a ROMANFILELIST run
+    *> can never pick up a stale checkpoint left by an unrelated
+    *> single-file run against a same-named drop file.
+    if run-mode not = "L"
+        open input checkpoint-file
+        if ckpt-status = "00"
+            read checkpoint-file
+            if ckpt-status = "00" and ck-fname = fname and ck-line-no > 0
+                move ck-line-no          to restart-line
+                move ck-lines-read       to lines-read
+                move ck-lines-valid      to lines-valid
+                move ck-lines-rejected   to lines-rejected
+                move ck-lines-case-fixed to lines-case-fixed
+                move ck-mismatch-count   to mismatch-count
+                move ck-grand-total      to grand-total
+                move ck-tokens-valid     to tokens-valid
+                move ck-tokens-rejected  to tokens-rejected
+            end-if
+            close checkpoint-file
+        end-if
+    end-if.
+
+save-checkpoint.
+    *> Gated on run-mode the same way load-checkpoint is -- a list
+    *> run never writes a checkpoint tied to one of the list's
+    *> filenames, since process-file has no way to tell a later
+    *> restart which earlier files in the list had already finished.
+    if run-mode not = "L"
+        *> The trailing filler is never moved to directly, so it
+        *> carries whatever was left in that memory -- blank the
+        *> whole record first, the same fix write-error-log and
+        *> write-case-log already needed for the same LINE
+        *> SEQUENTIAL quirk.
+        move spaces             to checkpoint-file-record
+        move fname               to ck-fname
+        move line-number         to ck-line-no
+        move lines-read          to ck-lines-read
+        move lines-valid         to ck-lines-valid
+        move lines-rejected      to ck-lines-rejected
+        move lines-case-fixed    to ck-lines-case-fixed
+        move mismatch-count      to ck-mismatch-count
+        move grand-total         to ck-grand-total
+        move tokens-valid        to ck-tokens-valid
+        move tokens-rejected     to ck-tokens-rejected
+        open output checkpoint-file
+        write checkpoint-file-record
+        close checkpoint-file
+    end-if.
+
+checkpoint-complete.
+    if run-mode not = "L"
+        move spaces             to checkpoint-file-record
+        move fname               to ck-fname
+        move 0                    to ck-line-no
+        move lines-read          to ck-lines-read
+        move lines-valid         to ck-lines-valid
+        move lines-rejected      to ck-lines-rejected
+        move lines-case-fixed    to ck-lines-case-fixed
+        move mismatch-count      to ck-mismatch-count
+        move grand-total         to ck-grand-total
+        move tokens-valid        to ck-tokens-valid
+        move tokens-rejected     to ck-tokens-rejected
+        open output checkpoint-file
+        write checkpoint-file-record
+        close checkpoint-file
+    end-if.
 
 conv.
-    *> Reset variables for the next loop
+    *> Split the line on spaces and convert every numeral on it
+    *> separately, instead of stopping at the first space. Extract
+    *> records being reconciled only carry one numeral (columns 1-20),
+    *> so the scan is limited to that field in reconcile mode to keep
+    *> the clerk's expected-value digits out of the token scan.
+    if reconcile-mode = "Y"
+        move 20 to scan-length
+    else
+        move 80 to scan-length
+    end-if
+
+    move 1      to token-ptr
+    move spaces to token
+    move "N"    to line-has-error
+
+    perform until token-ptr > scan-length
+        unstring input-line(1:scan-length) delimited by all space
+            into token
+            with pointer token-ptr
+        end-unstring
+
+        if token not = spaces
+            perform convert-token
+            if reconcile-mode = "Y"
+                perform reconcile-check
+            end-if
+        end-if
+
+        move spaces to token
+    end-perform.
+
+    *> One decision per physical line: a blank line, or one where
+    *> every token converted cleanly, counts as valid; a line with
+    *> even one bad token counts as rejected, whether it had one
+    *> numeral on it or several.
+    if line-has-error = "Y"
+        add 1 to lines-rejected
+    else
+        add 1 to lines-valid
+    end-if.
+
+convert-token.
+    *> Reset variables for the next numeral
     move 1   to i
     move 1   to is-valid
-    move 0   to ws-end-of-line
+    move 0   to end-of-line
     move 0   to prev-val
     move 0   to curr-val
     move 0   to sum-val
     move " " to output-line
-    
-    *> Loop that reads the line until the end
-    perform until ws-end-of-line = 1
+    move space to prev-char
+    move 0   to repeat-count
+    move 0   to curr-raw
+    move 0   to seal-max
+    move 0   to seal-max-prior
+
+    *> Loop that reads the token until the end
+    perform until end-of-line = 1
 
         *> If the current element is a letter and not a space,
         *> add the letter to an output line.
         *> This will be used to print an output nicely.
-        if input-line(i:1) is alphabetic and input-line(i:1) not = space
+        if token(i:1) is alphabetic and token(i:1) not = space
             string output-line delimited by space
-                input-line(i:1) delimited by space
+                token(i:1) delimited by space
                 into output-line
             end-string
+
+           *> Track how many times in a row this same numeral has
+           *> shown up, so we can enforce the "no more than three
+           *> repeats" rule and the "V/L/D never repeat" rule.
+            if token(i:1) = prev-char
+                add 1 to repeat-count
+            else
+                move 1 to repeat-count
+            end-if
+            move token(i:1) to prev-char
+
+            if repeat-count > 3
+                move 0 to is-valid
+            end-if
+
+            if (token(i:1) = "V" or token(i:1) = "L"
+                    or token(i:1) = "D")
+                    and repeat-count > 1
+                move 0 to is-valid
+            end-if
+        end-if
+
+        *> A character that is neither a letter nor a space is junk
+        *> (digits, punctuation, etc.) and makes the whole token
+        *> illegal -- wherever in the token it turns up.
+        if token(i:1) is not alphabetic and token(i:1) not = space
+            move 0 to is-valid
         end-if
 
         *> If the current element is not a letter, is a space,
         *> or is not valid (i.e is not a valid roman numeral),
         *> Then we exit the loop
-        if input-line(i:1) is not alphabetic or input-line(i:1) = space 
+        if token(i:1) is not alphabetic or token(i:1) = space
                or is-valid = 0
-            move 1 to ws-end-of-line
+            move 1 to end-of-line
             exit perform
         end-if
 
-        *> Gets the value of the last roman numeral in the line. 
+        *> Gets the value of the last roman numeral in the token.
         *> This only happens if there is more than one element
         if i > 1
-            move input-line(i - 1: 1) to to-be-eval
+            move token(i - 1: 1) to to-be-eval
             perform get-value
             move evaluated to prev-val
         end-if
 
-        *> Gets the value of the current roman numeral in the line.
-        move input-line(i : 1) to to-be-eval
+        *> Gets the value of the current roman numeral in the token.
+        move token(i : 1) to to-be-eval
         perform get-value
         move evaluated to curr-val
+        move curr-val to curr-raw
 
-        *> If the current numeral is bigger than the last,
-        *> subtract twice the previous value from the current value
+        *> If the current numeral is bigger than the last, it's only
+        *> legal as one of the six classic subtractive pairs; anything
+        *> else (e.g. IC, VX) is not a real roman numeral.
         if prev-val < curr-val
+            if i > 1
+                perform check-pair
+            end-if
             compute curr-val = curr-val - (2 * prev-val)
         end-if
 
         *> Compute the current sum and increment the i
         compute sum-val = sum-val + curr-val
+
+        *> A numeral already placed two or more characters back seals
+        *> a ceiling: nothing later may rise above it, even through a
+        *> legal pair. Tracked off curr-raw (the value before any
+        *> subtractive adjustment above) so the ceiling reflects the
+        *> numeral actually written, not its net contribution to the sum.
+        move seal-max to seal-max-prior
+        if curr-raw > seal-max
+            move curr-raw to seal-max
+        end-if
+
         compute i = i + 1
-    
+
     end-perform
-    
+
     *> Print out all values if the roman numeral is valid.
-    *> Print an error message if it's not valid.
+    *> Print an error message if it's not valid. Tally against
+    *> tokens-valid/tokens-rejected here (per numeral); conv tallies
+    *> lines-valid/lines-rejected separately, once per physical line,
+    *> since a line may carry several numerals.
     if is-valid = 1
         move output-line to out-r
         move sum-val to v
         display output-table-record
-    else 
-        move output-line to out-er-r
+        move output-table-record to output-file-record
+        write output-file-record
+        add 1 to tokens-valid
+        add sum-val to grand-total
+    else
+        *> Logged raw, not the reconstructed output-line: the char
+        *> walk above can stop the instant a rule is violated, which
+        *> leaves output-line one or more characters short of what
+        *> was actually in the offending token (see write-error-log).
+        move token to out-er-r
         display output-error-message
+        move output-error-message to output-file-record
+        write output-file-record
+        add 1 to tokens-rejected
+        move "Y" to line-has-error
+        perform write-error-log
+    end-if.
+
+write-error-log.
+    *> Records exactly which source line, in which file, needs a
+    *> data-entry correction -- instead of a message that scrolls
+    *> off the console and is gone. Logs the raw scanned token, not
+    *> the reconstructed output-line: output-line is built up one
+    *> character at a time as the token is walked, and the walk can
+    *> stop as soon as a rule is violated (e.g. the "no more than
+    *> three repeats" check), which leaves output-line one or more
+    *> characters short of what was actually in the offending token.
+    *> The fillers between fields are never moved to directly, so
+    *> the record is blanked first -- otherwise they carry whatever
+    *> was left in that memory and LINE SEQUENTIAL will reject the
+    *> record as invalid data.
+    move spaces         to error-file-record
+    move fname          to el-fname
+    move line-number    to el-line-no
+    move token          to el-text
+    write error-file-record.
+
+write-case-log.
+    *> Records which source line needed folding to uppercase, and
+    *> what it looked like before the fold, instead of the correction
+    *> happening invisibly. Same filler-blanking rule as
+    *> write-error-log applies here.
+    move spaces          to case-file-record
+    move fname           to cl-fname
+    move line-number     to cl-line-no
+    move input-record(1:40) to cl-text
+    write case-file-record
+    add 1 to lines-case-fixed.
+
+check-pair.
+    *> Only IV, IX, XL, XC, CD and CM are legal subtractive pairs.
+    move "N" to pair-ok
+    evaluate token(i - 1: 1) also token(i : 1)
+        when "I" also "V"  move "Y" to pair-ok
+        when "I" also "X"  move "Y" to pair-ok
+        when "X" also "L"  move "Y" to pair-ok
+        when "X" also "C"  move "Y" to pair-ok
+        when "C" also "D"  move "Y" to pair-ok
+        when "C" also "M"  move "Y" to pair-ok
+        when other         move "N" to pair-ok
+    end-evaluate
+
+    if pair-ok = "N"
+        move 0 to is-valid
+    end-if
+
+    *> The immediate pair being legal is not enough: the smaller
+    *> numeral can only be spent on ONE subtraction, and nothing may
+    *> rise above a numeral already placed before it. seal-max-prior
+    *> is the highest raw numeral value placed two or more characters
+    *> back (i.e. excluding the smaller numeral of this very pair). If
+    *> the numeral going into this pair exceeds that, either the
+    *> smaller numeral was already used once before (e.g. "IIX", where
+    *> the I next to X was one of two I's) or a bigger numeral was
+    *> already placed earlier (e.g. "VIX", where X outranks the V
+    *> placed before it) -- neither is a legal numeral.
+    if i > 2 and curr-val > seal-max-prior
+        move 0 to is-valid
+    end-if.
+
+reconcile-check.
+    *> Compares the total conv just computed against the decimal
+    *> value the clerk typed into the extract record. Only meaningful
+    *> for numerals that parsed as valid in the first place.
+    *> The clerk's value may be zero-padded or right-justified with
+    *> leading spaces -- spaces are not legal PIC 9 data, so leading
+    *> spaces are folded to zeros before the field is treated as a
+    *> number, rather than risking a false mismatch against a value
+    *> that actually agrees.
+    move ir-expected-text to expected-raw
+    inspect expected-raw replacing leading space by zero
+    move expected-raw to expected-value
+
+    if is-valid = 1 and sum-val not = expected-value
+        move output-line    to out-mm-r
+        move sum-val         to mm-computed
+        move expected-value to mm-expected
+        display output-mismatch-message
+        move output-mismatch-message to output-file-record
+        write output-file-record
+        add 1 to mismatch-count
     end-if.
 
 get-value.
