@@ -0,0 +1,218 @@
+*> Michael Sirna
+*> 1094947
+*> 2023-03-27
+*> CIS3190 Assignment 3 - companion program
+
+identification division.
+program-id. dec2roman.
+*> Program to convert a decimal value to its roman numeral equivalent.
+*> Companion to roman-numeral, which only converts the other way.
+
+environment division.
+
+input-output section.
+file-control.
+
+*> Input file set to be read dynamically and read line by line.
+*> Each record is expected to carry a 4-digit, zero-padded decimal
+*> value (1-3999) in columns 1-4, e.g. 1947 is stored as "1947".
+    select input-file assign to dynamic fname
+        organization is line sequential.
+
+data division.
+file section.
+fd  input-file.
+    01 input-record.
+       02 ir-value     pic X(4).
+       02 filler       pic X(76).
+
+working-storage section.
+    77 fname          pic X(30).
+    77 end-of-file pic 9(1)     value 0.
+    77 is-valid       pic 9(1)     value 1.
+
+*> Holds ir-value trimmed and right-justified (so a left-justified
+*> "47  " and a right-justified " 047" both land the same way) before
+*> the leading spaces left over from that justification are folded
+*> to zeros -- spaces are not legal PIC 9 data, so the field is kept
+*> as text and normalized here instead of being trusted to already
+*> be a clean, zero-padded number.
+    77 dec-compact    pic X(4)     value spaces justified right.
+
+    77 dec-val        pic 9(4)     value 0.
+    77 work-val       pic 9(4)     value 0.
+    77 roman-out      pic X(15)    value " ".
+    01 output-table-record.
+       02 filler      pic X        value space.
+       02 out-d       pic Z(4).
+       02 filler      pic X(3)     value spaces.
+       02 out-r       pic X(15).
+    01 output-error-message.
+       02 filler      pic X        value space.
+       02 out-d-er    pic Z(4).
+       02 filler      pic X(3)     value spaces.
+       02 filler      pic X(30)    value "Value outside range 1 - 3999".
+
+procedure division.
+
+    *> Ask users for filename first.
+    display " "
+    display "Please enter the name of the file to read: "
+        with no advancing.
+    accept fname.
+
+    *> Print the title / table header.
+    display " "
+    display "   Decimal to Roman Equivalents   ".
+    display "------------------------------".
+    display "|           Values           |".
+    display "------------------------------".
+    display "|           I = 1            |".
+    display "|           V = 5            |".
+    display "|           X = 10           |".
+    display "|           L = 50           |".
+    display "|           C = 100          |".
+    display "|           D = 500          |".
+    display "|           M = 1000         |".
+    display "------------------------------".
+    display "  DEC. VALUE     ROMAN NUMBER".
+    display "------------------------------".
+
+
+    *> Loop that reads the file until the end.
+    open input input-file
+        perform until end-of-file = 1
+            read input-file
+                at end move 1 to end-of-file
+                not at end
+
+                    perform conv
+
+            end-read
+        end-perform
+    close input-file
+stop run.
+
+conv.
+    *> Right-justify the raw field and fold its leading spaces to
+    *> zeros before treating it as a number at all -- a hand-typed
+    *> value is as likely to come in left-justified, right-justified,
+    *> or blank as it is to already be zero-padded.
+    move spaces                     to dec-compact
+    move function trim(ir-value)    to dec-compact
+    inspect dec-compact replacing leading space by zero
+
+    if dec-compact is not numeric
+        move 0 to is-valid
+        move 0 to dec-val
+    else
+        move dec-compact to dec-val
+        perform convert-to-roman
+    end-if
+
+    *> Print out the result.
+    if is-valid = 1
+        move dec-val  to out-d
+        move roman-out to out-r
+        display output-table-record
+    else
+        move dec-val to out-d-er
+        display output-error-message
+    end-if.
+
+convert-to-roman.
+    *> Roman numerals have no way to represent zero or anything
+    *> over 3999 (four or more repeats of M is not legal), so
+    *> anything outside that range is rejected up front.
+    move 1       to is-valid
+    move dec-val to work-val
+    move " "     to roman-out
+
+    if dec-val < 1 or dec-val > 3999
+        move 0 to is-valid
+    else
+        *> Peel off the largest value/numeral pair that still fits,
+        *> largest first, until nothing is left to convert.
+        perform until work-val = 0
+            evaluate true
+                when work-val >= 1000
+                    string roman-out delimited by space
+                        "M" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 1000 from work-val
+                when work-val >= 900
+                    string roman-out delimited by space
+                        "CM" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 900 from work-val
+                when work-val >= 500
+                    string roman-out delimited by space
+                        "D" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 500 from work-val
+                when work-val >= 400
+                    string roman-out delimited by space
+                        "CD" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 400 from work-val
+                when work-val >= 100
+                    string roman-out delimited by space
+                        "C" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 100 from work-val
+                when work-val >= 90
+                    string roman-out delimited by space
+                        "XC" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 90 from work-val
+                when work-val >= 50
+                    string roman-out delimited by space
+                        "L" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 50 from work-val
+                when work-val >= 40
+                    string roman-out delimited by space
+                        "XL" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 40 from work-val
+                when work-val >= 10
+                    string roman-out delimited by space
+                        "X" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 10 from work-val
+                when work-val >= 9
+                    string roman-out delimited by space
+                        "IX" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 9 from work-val
+                when work-val >= 5
+                    string roman-out delimited by space
+                        "V" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 5 from work-val
+                when work-val >= 4
+                    string roman-out delimited by space
+                        "IV" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 4 from work-val
+                when other
+                    string roman-out delimited by space
+                        "I" delimited by space
+                        into roman-out
+                    end-string
+                    subtract 1 from work-val
+            end-evaluate
+        end-perform
+    end-if.
